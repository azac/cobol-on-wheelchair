@@ -0,0 +1,10 @@
+      *    cookie.cpy - HTTP_COOKIE parsed into name/value pairs, same
+      *    shape as the-values, shared by the dispatcher and any
+      *    controller that needs to read a cookie (showcookies, and
+      *    whatever else ends up caring about a session cookie) so the
+      *    layout only has to change in one place.
+       01 the-cookie-values.
+
+          05 cookie-values           occurs 20 times.
+            10 cookie-value-name     pic x(90).
+            10 cookie-value          pic x(90).
