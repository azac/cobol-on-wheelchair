@@ -0,0 +1,9 @@
+      *    guestbook.cpy - record layout shared by every guestbook
+      *    controller (guestbooklist, guestbookshow, guestbookadd,
+      *    guestbookdelete) so the on-disk shape only has to change
+      *    in one place.
+       01  guestbook-record.
+           05  gb-id             pic 9(6).
+           05  gb-name           pic x(60).
+           05  gb-created-date   pic x(10).
+           05  gb-message        pic x(200).
