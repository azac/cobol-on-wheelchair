@@ -0,0 +1,56 @@
+*> ***********************************************
+
+
+
+       identification division.
+       program-id. collectvalues.
+
+       data division.
+       working-storage section.
+
+       01  scan-idx        pic s9(4) comp.
+
+       linkage section.
+
+       01 the-values.
+
+          05 query-values           occurs 20 times.
+            10 query-value-name     pic x(90).
+            10 query-value          pic x(90).
+
+       01 wanted-name      pic x(90).
+
+      *    a request can repeat the same form field or query-string
+      *    key any number of times (a group of checkboxes, a
+      *    multi-select) - each occurrence already lands in its own
+      *    the-values slot under the same name side by side with
+      *    everything else, so collecting them back out by name is
+      *    the only piece a controller can't already do for itself.
+       01 collected-values.
+          03 collected-value  pic x(90) occurs 20 times.
+       01 collected-count  pic s9(2).
+
+       procedure division using the-values wanted-name
+           collected-values collected-count.
+
+           move 0 to collected-count.
+           move spaces to collected-values.
+
+           perform varying scan-idx from 1 by 1 until scan-idx > 20
+
+               if (function trim(query-value-name(scan-idx))
+                   = function trim(wanted-name)
+                   and query-value-name(scan-idx) not = spaces
+                   and collected-count < 20)
+
+                   add 1 to collected-count
+                   move query-value(scan-idx)
+                       to collected-value(collected-count)
+
+               end-if
+
+           end-perform.
+
+           goback.
+
+       end program collectvalues.
