@@ -0,0 +1,128 @@
+*> ***********************************************
+
+
+
+       identification division.
+       program-id. urldecode.
+
+       data division.
+       working-storage section.
+
+       01  decode-source-len    pic s9(4) comp.
+       01  decode-idx           pic s9(4) comp.
+       01  decode-out-pointer   pic 9(4) usage comp.
+       01  decode-one-char      pic x(1).
+       01  decode-hex-pair      pic x(2).
+       01  decode-hex-value     pic 9(3) usage comp.
+       01  decode-hex-high      pic 9(2).
+       01  decode-hex-low       pic 9(2).
+       01  decode-hex-char      pic x(1).
+       01  hex-digit-result     pic 9(2).
+
+       linkage section.
+
+       01  encoded-value    pic x(999).
+       01  decoded-value    pic x(999).
+
+       procedure division using encoded-value decoded-value.
+
+      *    '+' widens to a space and "%XX" widens to the single
+      *    character whose ordinal value the hex pair spells out -
+      *    the two escapes application/x-www-form-urlencoded bodies,
+      *    QUERY_STRING, and path segments all rely on.
+
+           move spaces to decoded-value.
+           move 1 to decode-out-pointer.
+           move function length(function trim(encoded-value))
+               to decode-source-len.
+
+           perform varying decode-idx from 1 by 1
+               until decode-idx > decode-source-len
+
+               move encoded-value(decode-idx:1) to decode-one-char
+
+               evaluate true
+
+                   when decode-one-char = '+'
+
+                       string ' ' delimited by size
+                           into decoded-value
+                           with pointer decode-out-pointer
+                       end-string
+
+                   when decode-one-char = '%'
+                       and decode-idx + 2 <= decode-source-len
+
+                       move encoded-value(decode-idx + 1:2)
+                           to decode-hex-pair
+
+                       perform decode-hex-to-char
+
+                       string decode-one-char delimited by size
+                           into decoded-value
+                           with pointer decode-out-pointer
+                       end-string
+
+                       add 2 to decode-idx
+
+                   when other
+
+                       string decode-one-char delimited by size
+                           into decoded-value
+                           with pointer decode-out-pointer
+                       end-string
+
+               end-evaluate
+
+           end-perform.
+
+           goback.
+
+       decode-hex-to-char.
+
+           move decode-hex-pair(1:1) to decode-hex-char
+           perform hex-char-to-value
+           move hex-digit-result to decode-hex-high
+
+           move decode-hex-pair(2:1) to decode-hex-char
+           perform hex-char-to-value
+           move hex-digit-result to decode-hex-low
+
+           compute decode-hex-value =
+               decode-hex-high * 16 + decode-hex-low
+
+           move function char(decode-hex-value + 1) to decode-one-char
+
+           .
+
+       hex-char-to-value.
+
+           evaluate decode-hex-char
+               when '0' move 0 to hex-digit-result
+               when '1' move 1 to hex-digit-result
+               when '2' move 2 to hex-digit-result
+               when '3' move 3 to hex-digit-result
+               when '4' move 4 to hex-digit-result
+               when '5' move 5 to hex-digit-result
+               when '6' move 6 to hex-digit-result
+               when '7' move 7 to hex-digit-result
+               when '8' move 8 to hex-digit-result
+               when '9' move 9 to hex-digit-result
+               when 'A' move 10 to hex-digit-result
+               when 'B' move 11 to hex-digit-result
+               when 'C' move 12 to hex-digit-result
+               when 'D' move 13 to hex-digit-result
+               when 'E' move 14 to hex-digit-result
+               when 'F' move 15 to hex-digit-result
+               when 'a' move 10 to hex-digit-result
+               when 'b' move 11 to hex-digit-result
+               when 'c' move 12 to hex-digit-result
+               when 'd' move 13 to hex-digit-result
+               when 'e' move 14 to hex-digit-result
+               when 'f' move 15 to hex-digit-result
+               when other move 0 to hex-digit-result
+           end-evaluate
+
+           .
+
+       end program urldecode.
