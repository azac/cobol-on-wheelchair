@@ -14,11 +14,19 @@
                file status is readfile-status
                organization is line sequential.
 
+           select truncationlogfile
+               assign to truncation-log-file-name
+               file status is truncation-log-status
+               organization is line sequential.
+
        data division.
        file section.
        fd  readfile.
        01  readline pic x(1024).
 
+       fd  truncationlogfile.
+       01  truncation-log-record pic x(250).
+
        working-storage section.
 
        01  readfile-name pic x(255).
@@ -26,68 +34,444 @@
 
        01  templine pic x(1024).
 
+      *    templine-check mirrors templine through the same chain of
+      *    SUBSTITUTEs, just in a field wide enough that a growth
+      *    past 1024 bytes shows up as a length instead of silently
+      *    vanishing off the end of templine the way it otherwise
+      *    would.
+       01  templine-check pic x(2048).
+
+       01  truncation-log-file-name  pic x(255)
+           value "template.log".
+       01  truncation-log-status     pic x(2).
+       01  truncation-log-line       pic x(250).
+       01  truncation-needed-len     pic z(4).
+
        01  the-var           pic x(100).
        01  what-we-change    pic x(100).
 
        01 counter    PIC 9(4).
 
+       01  http-status-code    pic x(3).
+       01  http-status-reason  pic x(30).
+
+       01  status-message pic x(72) value spaces.
+       01  display-message pic x(72) value spaces.
+
+      *    render-vars holds whatever set of substitution values is
+      *    being rendered - the caller's own the-vars for a normal
+      *    page, or the filename/message pair below when the
+      *    requested template could not be opened and error.cow is
+      *    rendered in its place instead.
+
+       01  render-vars.
+           03  render-var  occurs 99 times.
+               05 render-varname    pic x(99).
+               05 render-varvalue   pic x(99).
+
+      *    a COW-varname of "foo:raw" substitutes {{foo}} with
+      *    COW-varvalue as-is - every other name is HTML-escaped
+      *    before substitution, since most substituted values (a
+      *    username off the URL, a query parameter, an error
+      *    message) came straight from the request and have no
+      *    business being interpreted as markup by the browser.
+       01  varname-trimmed      pic x(99).
+       01  varname-effective    pic x(99).
+       01  varname-len          pic s9(4) comp.
+
+       01  escape-source         pic x(99).
+       01  escape-source-len     pic s9(4) comp.
+       01  escape-char-idx       pic s9(4) comp.
+       01  escape-one-char       pic x(1).
+      *    escape-source is pic x(99) and the widest entity any one
+      *    source character can expand to is &quot; (6 bytes), so the
+      *    true worst case is 6 * 99 = 594 bytes - sized with a little
+      *    headroom rather than exactly on that line.
+       01  escape-result         pic x(600).
+       01  escape-result-pointer pic 9(4) usage comp.
+       01  escaped-varvalue      pic x(600).
+
+       01  http-content-type     pic x(60) value spaces.
+
+      *    a small in-memory cache of already-read template bodies,
+      *    keyed by template-filename - this runs under a persistent
+      *    COBOL runtime rather than a fresh process per CGI hit, so
+      *    working-storage survives between calls and a busy template
+      *    only has to come off disk once. cache-target-idx is which
+      *    slot (if any) render-readfile should also copy raw lines
+      *    into while it renders a cache miss; render-cache-idx is
+      *    which slot render-from-cache should replay.
+       01  tc-count              pic s9(4) comp value 0.
+       01  template-cache.
+           05  tc-entry occurs 10 times.
+               10  tc-filename     pic x(255).
+               10  tc-line-count   pic s9(4) comp.
+               10  tc-line         pic x(1024) occurs 200 times.
+
+       01  tc-idx                pic s9(4) comp.
+       01  tc-found-idx          pic s9(4) comp value 0.
+       01  tc-line-idx           pic s9(4) comp.
+       01  cache-target-idx      pic s9(4) comp value 0.
+       01  render-cache-idx      pic s9(4) comp.
+       01  cache-truncation-logged pic x(1).
 
        linkage section.
 
        01 the-vars.
 
           03  COW-vars OCCURS 99 times.
-        
+
             05 COW-varname       pic x(99).
             05 COW-varvalue      pic x(99).
 
-       01 template-filename     pic x(255).                 
+       01 template-filename     pic x(255).
+       01 send-header-flag      pic x(1).
 
 
-       procedure division using the-vars template-filename.
+       procedure division using the-vars template-filename
+           send-header-flag.
 
-       move 
-          function concatenate("views/",function trim(template-filename))
+       move
+          function concatenate("views/",
+              function trim(template-filename))
           to readfile-name.
 
        start-readfile.
 
+           perform find-cached-template.
+
+           if (tc-found-idx > 0)
+
+               if (send-header-flag = "y")
+                   move "200" to http-status-code
+                   move spaces to http-status-reason
+                   call 'webheader' using http-status-code
+                       http-status-reason http-content-type
+               end-if
+
+               move the-vars to render-vars
+               move tc-found-idx to render-cache-idx
+
+               perform render-from-cache
+
+               goback
+
+           end-if.
+
            open input readfile
 
-           call 'checkfilestatus' using readfile-name readfile-status
+           if (readfile-status = '00')
+
+               if (send-header-flag = "y")
+                   move "200" to http-status-code
+                   move spaces to http-status-reason
+                   call 'webheader' using http-status-code
+                       http-status-reason http-content-type
+               end-if
+
+               move the-vars to render-vars
+
+               move 0 to cache-target-idx
+
+               if (tc-count < 10)
+                   add 1 to tc-count
+                   move readfile-name to tc-filename(tc-count)
+                   move 0 to tc-line-count(tc-count)
+                   move tc-count to cache-target-idx
+               end-if
+
+               perform render-readfile
+
+               close readfile
+
+           else
+
+               call 'checkfilestatus' using readfile-status
+                   status-message
+
+               string 'ERROR ' delimited by size
+                   readfile-name delimited by space
+                   space delimited by size
+                   status-message delimited by '.'
+                   into display-message
+
+               move "500" to http-status-code
+               move "Internal Server Error" to http-status-reason
+               call 'webheader' using http-status-code
+                   http-status-reason http-content-type
+
+               move spaces to render-vars
+               move "filename" to render-varname(1)
+               move readfile-name to render-varvalue(1)
+               move "message" to render-varname(2)
+               move function trim(display-message)
+                   to render-varvalue(2)
+
+               move "views/error.cow" to readfile-name
+
+               move 0 to cache-target-idx
+
+               open input readfile
+
+               if (readfile-status = '00')
+                   perform render-readfile
+                   close readfile
+               end-if
+
+           end-if.
+
+           goback.
+
+       render-readfile.
+
+           move "n" to cache-truncation-logged.
 
            read readfile
 
            perform until readfile-status = '10'
-           
-           move function trim(readline) to templine
-               
-               PERFORM VARYING counter FROM 1 BY 1 UNTIL counter > 99
 
-                   move 
-                      function concatenate(
-                        '{{' function trim(COW-varname(counter)) '}}'
-                        )
-                      to 
-                      what-we-change
+               move function trim(readline) to templine
+
+               if (cache-target-idx > 0)
+
+                   if (tc-line-count(cache-target-idx) < 200)
 
-                   move
-                      function SUBSTITUTE(
-                        templine, 
-                        function trim(what-we-change), 
-                        function trim(COW-varvalue(counter)))
-                       to templine 
+                       add 1 to tc-line-count(cache-target-idx)
+                       move templine
+                           to tc-line(cache-target-idx,
+                               tc-line-count(cache-target-idx))
 
-               END-PERFORM
+                   else
 
-               display function trim(templine)
+                       if (cache-truncation-logged = "n")
+                           perform log-cache-truncation
+                           move "y" to cache-truncation-logged
+                       end-if
 
+                   end-if
+
+               end-if
+
+               perform substitute-and-display-templine
 
                read readfile
            end-perform
 
-           close readfile.
-           
+           .
+
+       log-cache-truncation.
+
+      *    the live page still rendered in full - this only means the
+      *    in-memory cache stopped recording past tc-line's 200-line
+      *    capacity, so every later cache-hit request for this same
+      *    template would silently replay a truncated copy if nobody
+      *    ever found out.
+
+       move spaces to truncation-log-line.
+
+       string
+           function trim(function current-date) delimited by size
+           " " delimited by size
+           function trim(tc-filename(cache-target-idx)) delimited by
+               size
+           " template cache truncated past 200 lines"
+               delimited by size
+           into truncation-log-line
+       end-string.
+
+       open extend truncationlogfile
+
+       if (truncation-log-status not = "00")
+           open output truncationlogfile
+       end-if
+
+       move truncation-log-line to truncation-log-record
+       write truncation-log-record
+
+       close truncationlogfile.
+
+       render-from-cache.
+
+      *    replays a cached template body - same substitution and
+      *    display as render-readfile, just off tc-line instead of
+      *    off the readfile FD.
+
+           perform varying tc-line-idx from 1 by 1
+               until tc-line-idx > tc-line-count(render-cache-idx)
+
+               move tc-line(render-cache-idx, tc-line-idx) to templine
+
+               perform substitute-and-display-templine
+
+           end-perform
+
+           .
+
+       find-cached-template.
+
+           move 0 to tc-found-idx.
+
+           perform varying tc-idx from 1 by 1
+               until tc-idx > tc-count or tc-found-idx > 0
+
+               if (tc-filename(tc-idx) = readfile-name)
+                   move tc-idx to tc-found-idx
+               end-if
+
+           end-perform
+
+           .
+
+       substitute-and-display-templine.
+
+           move templine to templine-check.
+
+           PERFORM VARYING counter FROM 1 BY 1 UNTIL counter > 99
+
+               move function trim(render-varname(counter))
+                   to varname-trimmed
+               move
+                  function length(
+                    function trim(render-varname(counter)))
+                  to varname-len
+
+               if (varname-len > 4 and
+                   varname-trimmed(varname-len - 3:4) = ":raw")
+
+                   move varname-trimmed(1:varname-len - 4)
+                       to varname-effective
+                   move render-varvalue(counter)
+                       to escaped-varvalue
+
+               else
+
+                   move varname-trimmed to varname-effective
+                   move render-varvalue(counter) to escape-source
+                   perform escape-html-value
+
+               end-if
+
+               move
+                  function concatenate(
+                    '{{' function trim(varname-effective) '}}'
+                    )
+                  to
+                  what-we-change
+
+               move
+                  function SUBSTITUTE(
+                    templine,
+                    function trim(what-we-change),
+                    function trim(escaped-varvalue))
+                   to templine
+
+               move
+                  function SUBSTITUTE(
+                    templine-check,
+                    function trim(what-we-change),
+                    function trim(escaped-varvalue))
+                   to templine-check
+
+           END-PERFORM
+
+           if (function length(function trim(templine-check))
+               > length of templine)
+               perform log-template-truncation
+           end-if.
+
+           display function trim(templine)
+
+           .
+
+       log-template-truncation.
+
+      *    a rendered line grew past what templine can hold once its
+      *    vars were substituted in - appended to template.log so a
+      *    line that stops mid-word on the live site turns up here
+      *    first, instead of only from a user report.
+
+       move spaces to truncation-log-line.
+       move function length(function trim(templine-check))
+           to truncation-needed-len.
+
+       string
+           function trim(function current-date) delimited by size
+           " " delimited by size
+           function trim(readfile-name) delimited by size
+           " truncated line, needed " delimited by size
+           function trim(truncation-needed-len) delimited by size
+           " of " delimited by size
+           "1024: " delimited by size
+           function trim(templine-check)(1:60) delimited by size
+           into truncation-log-line
+       end-string.
+
+       open extend truncationlogfile
+
+       if (truncation-log-status not = "00")
+           open output truncationlogfile
+       end-if
+
+       move truncation-log-line to truncation-log-record
+       write truncation-log-record
+
+       close truncationlogfile.
+
+       escape-html-value.
+
+      *    builds escaped-varvalue from escape-source one character
+      *    at a time, widening '&', '<', '>', '"' and "'" to their
+      *    named entities as it goes.
+
+           move spaces to escape-result
+           move 1 to escape-result-pointer
+           move function length(function trim(escape-source))
+               to escape-source-len
+
+           perform varying escape-char-idx from 1 by 1
+               until escape-char-idx > escape-source-len
+
+               move escape-source(escape-char-idx:1) to escape-one-char
+
+               evaluate escape-one-char
+                   when '&'
+                       string '&amp;' delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+                   when '<'
+                       string '&lt;' delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+                   when '>'
+                       string '&gt;' delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+                   when '"'
+                       string '&quot;' delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+                   when "'"
+                       string '&#39;' delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+                   when other
+                       string escape-one-char delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+               end-evaluate
+
+           end-perform
+
+           move escape-result to escaped-varvalue
+
+           .
+
 
 
        identification division.
@@ -95,57 +479,52 @@
 
        data division.
        working-storage section.
-       01  status-message pic x(72).
-       01  display-message pic x(72) value spaces.
 
        linkage section.
-       01  file-name pic x(64).
        01  file-status pic x(2).
+       01  status-message-out pic x(72).
 
-       procedure division using file-name file-status.
+       procedure division using file-status status-message-out.
        start-checkfilestatus.
            if file-status = '00'
+               move 'SUCCESS.' to status-message-out
                goback
            end-if
            evaluate file-status
-           when 00 move 'SUCCESS.' TO status-message   
-           when 02 move 'SUCCESS DUPLICATE.' TO status-message 
-           when 04 move 'SUCCESS INCOMPLETE.' TO status-message 
-           when 05 move 'SUCCESS OPTIONAL.' TO status-message 
-           when 07 move 'SUCCESS NO UNIT.' TO status-message 
-           when 10 move 'END OF FILE.' TO status-message 
-           when 14 move 'OUT OF KEY RANGE.' TO status-message 
-           when 21 move 'KEY INVALID.' TO status-message 
-           when 22 move 'KEY EXISTS.' TO status-message 
-           when 23 move 'KEY NOT EXISTS.' TO status-message 
-           when 30 move 'PERMANENT ERROR.' TO status-message 
-           when 31 move 'INCONSISTENT FILENAME.' TO status-message 
-           when 34 move 'BOUNDARY VIOLATION.' TO status-message 
-           when 35 move 'FILE NOT FOUND.' TO status-message 
-           when 37 move 'PERMISSION DENIED.' TO status-message 
-           when 38 move 'CLOSED WITH LOCK.' TO status-message 
-           when 39 move 'CONFLICT ATTRIBUTE.' TO status-message 
-           when 41 move 'ALREADY OPEN.' TO status-message 
-           when 42 move 'NOT OPEN.' TO status-message 
-           when 43 move 'READ NOT DONE.' TO status-message 
-           when 44 move 'RECORD OVERFLOW.' TO status-message 
-           when 46 move 'READ ERROR.' TO status-message 
-           when 47 move 'INPUT DENIED.' TO status-message 
-           when 48 move 'OUTPUT DENIED.' TO status-message 
-           when 49 move 'I/O DENIED.' TO status-message 
-           when 51 move 'RECORD LOCKED.' TO status-message 
-           when 52 move 'END-OF-PAGE.' TO status-message 
-           when 57 move 'I/O LINAGE.' TO status-message 
-           when 61 move 'FILE SHARING FAILURE.' TO status-message 
-           when 91 move 'FILE NOT AVAILABLE.' TO status-message    
+           when 00 move 'SUCCESS.' TO status-message-out
+           when 02 move 'SUCCESS DUPLICATE.' TO status-message-out
+           when 04 move 'SUCCESS INCOMPLETE.' TO status-message-out
+           when 05 move 'SUCCESS OPTIONAL.' TO status-message-out
+           when 07 move 'SUCCESS NO UNIT.' TO status-message-out
+           when 10 move 'END OF FILE.' TO status-message-out
+           when 14 move 'OUT OF KEY RANGE.' TO status-message-out
+           when 21 move 'KEY INVALID.' TO status-message-out
+           when 22 move 'KEY EXISTS.' TO status-message-out
+           when 23 move 'KEY NOT EXISTS.' TO status-message-out
+           when 30 move 'PERMANENT ERROR.' TO status-message-out
+           when 31 move 'INCONSISTENT FILENAME.' TO status-message-out
+           when 34 move 'BOUNDARY VIOLATION.' TO status-message-out
+           when 35 move 'FILE NOT FOUND.' TO status-message-out
+           when 37 move 'PERMISSION DENIED.' TO status-message-out
+           when 38 move 'CLOSED WITH LOCK.' TO status-message-out
+           when 39 move 'CONFLICT ATTRIBUTE.' TO status-message-out
+           when 41 move 'ALREADY OPEN.' TO status-message-out
+           when 42 move 'NOT OPEN.' TO status-message-out
+           when 43 move 'READ NOT DONE.' TO status-message-out
+           when 44 move 'RECORD OVERFLOW.' TO status-message-out
+           when 46 move 'READ ERROR.' TO status-message-out
+           when 47 move 'INPUT DENIED.' TO status-message-out
+           when 48 move 'OUTPUT DENIED.' TO status-message-out
+           when 49 move 'I/O DENIED.' TO status-message-out
+           when 51 move 'RECORD LOCKED.' TO status-message-out
+           when 52 move 'END-OF-PAGE.' TO status-message-out
+           when 57 move 'I/O LINAGE.' TO status-message-out
+           when 61 move 'FILE SHARING FAILURE.' TO status-message-out
+           when 91 move 'FILE NOT AVAILABLE.' TO status-message-out
+           when other move 'UNKNOWN FILE STATUS.' TO status-message-out
            end-evaluate
-           string 'ERROR ' delimited by size
-               file-name delimited by space
-               space delimited by size
-               status-message delimited by '.'
-               into display-message
-           display display-message
-           stop run
+
+           goback
            .
        end program checkfilestatus.
        end program cowtemplate.
