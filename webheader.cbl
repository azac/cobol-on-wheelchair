@@ -0,0 +1,61 @@
+*> ***********************************************
+
+
+
+       identification division.
+       program-id. webheader.
+
+       data division.
+       working-storage section.
+
+       01  newline         pic x   value x'0a'.
+       01  status-line     pic x(40).
+       01  content-type-line pic x(72).
+
+       linkage section.
+
+       01  status-code     pic x(3).
+       01  status-reason   pic x(30).
+       01  content-type-value pic x(60).
+
+       procedure division using status-code status-reason
+           content-type-value.
+
+           if (function trim(status-code) not = spaces
+               and function trim(status-code) not = "200")
+
+               move spaces to status-line
+
+               string "Status: " delimited by size
+                   function trim(status-code) delimited by size
+                   " " delimited by size
+                   function trim(status-reason) delimited by size
+                   into status-line
+               end-string
+
+               display function trim(status-line)
+                   newline
+               end-display
+
+           end-if.
+
+      *    most responses are the rendered HTML the framework has
+      *    always produced; a controller that serves something else
+      *    (a stylesheet, a script, an image) passes its own MIME
+      *    type here instead.
+
+           if (function trim(content-type-value) = spaces)
+               move "text/html; charset=utf-8" to content-type-line
+           else
+               move function trim(content-type-value)
+                   to content-type-line
+           end-if.
+
+           display
+               "content-type: " function trim(content-type-line)
+               newline
+           end-display.
+
+       goback.
+
+       end program webheader.
