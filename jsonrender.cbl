@@ -0,0 +1,143 @@
+*> ***********************************************
+
+
+
+       identification division.
+       program-id. jsonrender.
+
+       data division.
+       working-storage section.
+
+       01  json-line             pic x(1998).
+       01  json-pointer          pic 9(4) usage comp.
+       01  entries-written       pic 9(4) value 0.
+       01  counter               pic 9(4).
+
+       01  escape-source         pic x(99).
+       01  escape-source-len     pic s9(4) comp.
+       01  escape-char-idx       pic s9(4) comp.
+       01  escape-one-char       pic x(1).
+       01  escape-result         pic x(198).
+       01  escape-result-pointer pic 9(4) usage comp.
+       01  escaped-value         pic x(198).
+
+       01  http-status-code      pic x(3).
+       01  http-status-reason    pic x(30).
+       01  json-content-type     pic x(60) value "application/json".
+
+       linkage section.
+
+       01 the-vars.
+
+          03  COW-vars OCCURS 99 times.
+
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 send-header-flag      pic x(1).
+
+       procedure division using the-vars send-header-flag.
+
+           if (send-header-flag = "y")
+               move "200" to http-status-code
+               move spaces to http-status-reason
+               call 'webheader' using http-status-code
+                   http-status-reason json-content-type
+           end-if.
+
+           move spaces to json-line.
+           move 1 to json-pointer.
+           move 0 to entries-written.
+
+           string '{' delimited by size
+               into json-line
+               with pointer json-pointer
+           end-string.
+
+      *    COW-vars is spaces-filled from counter 1 past however many
+      *    name/value pairs the caller set, same as cowtemplate's
+      *    render-vars loop relies on.
+           perform varying counter from 1 by 1
+               until counter > 99 or COW-varname(counter) = spaces
+
+               if (entries-written > 0)
+                   string ',' delimited by size
+                       into json-line
+                       with pointer json-pointer
+                   end-string
+               end-if
+
+               move COW-varname(counter) to escape-source
+               perform json-escape-value
+
+               string '"' delimited by size
+                   function trim(escaped-value) delimited by size
+                   '":"' delimited by size
+                   into json-line
+                   with pointer json-pointer
+               end-string
+
+               move COW-varvalue(counter) to escape-source
+               perform json-escape-value
+
+               string function trim(escaped-value) delimited by size
+                   '"' delimited by size
+                   into json-line
+                   with pointer json-pointer
+               end-string
+
+               add 1 to entries-written
+
+           end-perform.
+
+           string '}' delimited by size
+               into json-line
+               with pointer json-pointer
+           end-string.
+
+           display function trim(json-line).
+
+           goback.
+
+       json-escape-value.
+
+      *    widens '"' and '\' the same character-at-a-time way
+      *    escape-html-value in cowtemplate widens markup characters -
+      *    a name or value that came straight off the request has no
+      *    business breaking the JSON it gets embedded in.
+
+           move spaces to escape-result.
+           move 1 to escape-result-pointer.
+           move function length(function trim(escape-source))
+               to escape-source-len.
+
+           perform varying escape-char-idx from 1 by 1
+               until escape-char-idx > escape-source-len
+
+               move escape-source(escape-char-idx:1) to escape-one-char
+
+               evaluate escape-one-char
+                   when '"'
+                       string '\"' delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+                   when '\'
+                       string '\\' delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+                   when other
+                       string escape-one-char delimited by size
+                           into escape-result
+                           with pointer escape-result-pointer
+                       end-string
+               end-evaluate
+
+           end-perform.
+
+           move escape-result to escaped-value
+
+           .
+
+       end program jsonrender.
