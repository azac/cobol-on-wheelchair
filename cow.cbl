@@ -3,56 +3,157 @@
 
        environment division.
 
+       input-output section.
+       file-control.
+
+           select routesfile assign to routes-file-name
+               file status is routes-file-status
+               organization is line sequential.
+
+           select accesslogfile assign to access-log-file-name
+               file status is access-log-status
+               organization is line sequential.
+
        data division.
 
+       file section.
+       fd  routesfile.
+       01  routes-line pic x(1998).
+
+       fd  accesslogfile.
+       01  access-log-record pic x(250).
+
        working-storage section.
 
 
        01 newline         pic x   value x'0a'.
 
-       01 analyzed-query pic x(1600).  
+      *    must stay the same length as routing-pattern and as
+      *    checkquery's the-query/the-pattern linkage items below -
+      *    a shorter one here would quietly truncate whichever path
+      *    or pattern is longest before they ever get compared.
+       01 analyzed-query pic x(999).
 
        01 the-great-dispatch.
 
-          03  routing-table            occurs 10 times.
+          03  routing-table            occurs 16 times.
+
+            05   routing-pattern        pic x(999).
+            05   routing-method         pic x(7).
+            05   routing-destiny        pic x(999).
 
-            05   routing-pattern   pic x(999).
-            05   routing-destiny   pic x(999).
+      *    "y" means the-great-dispatch won't CALL routing-destiny
+      *    for this row until check-session-auth confirms a SESSIONID
+      *    cookie came in with the request - see auth-required-error
+      *    below.
+            05   routing-requires-auth  pic x(1).
 
-                                                                               
-       01 tester         pic x(1) value "n".  
+       01 routes-file-name    pic x(255) value "routes.dat".
+       01 routes-file-status  pic x(2).
+
+      *    access-log-pattern holds whichever route pattern matched
+      *    (or spaces, if none did) for log-access below.
+       01 access-log-file-name  pic x(255) value "access.log".
+       01 access-log-status     pic x(2).
+       01 access-log-line       pic x(250).
+       01 access-log-pattern    pic x(999).
+       01 remote-addr-value     pic x(40).
+
+       01 request-method pic x(10).
+
+       01 tester         pic x(1) value "n".
        01 anyfound       pic x(1) value "n".
        01 ctr            pic 99 usage comp-5.
+       01 matched-ctr    pic 99 usage comp-5.
+
+      *    set by check-session-auth whenever the matched route
+      *    carries routing-requires-auth = "y" - starts "y" since
+      *    most routes don't require it and never touch this flag.
+       01 auth-ok        pic x(1) value "y".
+       01 cookie-scan-idx pic 99 usage comp-5.
+
+       01 http-status-code    pic x(3).
+       01 http-status-reason  pic x(30).
+       01 http-content-type   pic x(60) value spaces.
+       01 values-used-count  pic s9(2).
+       01 form-value-count   pic s9(2).
+       01 merge-idx          pic s9(2).
+       01 form-idx           pic s9(2).
 
        01 the-values.
 
-          05 query-values           occurs 10 times.
+          05 query-values           occurs 20 times.
             10 query-value-name     pic x(90).
             10 query-value          pic x(90).
 
+       01 the-form-values.
+
+          05 form-query-values      occurs 20 times.
+            10 form-query-value-name     pic x(90).
+            10 form-query-value          pic x(90).
+
+      *    whatever HTTP_COOKIE brought in, parsed into name/value
+      *    pairs the same shape as the-values - passed on to every
+      *    controller alongside the-values so one that cares about a
+      *    session cookie can read it without the dispatcher knowing
+      *    which controllers those are.
+       copy cookie.
+
+      *    bad-query-error renders views/notfound.cow through
+      *    cowtemplate the same way a controller would, instead of
+      *    DISPLAYing raw HTML itself - the-vars/template-name here
+      *    are the same shape every controller already builds for its
+      *    own call to cowtemplate.
+       01 the-vars.
+
+          03  COW-vars OCCURS 99 times.
+
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 template-name    pic x(255).
+
 
 
        procedure division.
 
 
-       copy "config.cbl".
+      *    this runs under a persistent COBOL runtime (see
+      *    cowtemplate's own template-cache note), so WORKING-STORAGE
+      *    survives between requests - anyfound/matched-ctr/auth-ok
+      *    have to start fresh every call or a route match (or an
+      *    auth decision) from an earlier request would stick forever,
+      *    the same reason getquery resets form-value-count/
+      *    cookie-value-count/the-cookie-values at its own top.
+       move "n" to anyfound.
+       move 0 to matched-ctr.
+       move "y" to auth-ok.
 
+       perform load-routing-table.
 
-       perform web-header.
 
-       call 'getquery' using analyzed-query.
+       call 'getquery' using analyzed-query request-method
+           the-form-values form-value-count the-cookie-values.
 
+      *    first matching slot wins - the header can only go out
+      *    once, so the route has to be settled before anybody
+      *    sends one.
 
        perform varying ctr from 1 by 1
-             until ctr > 5
+             until ctr > 16 or anyfound = "y"
 
-           call 'checkquery' using analyzed-query routing-pattern(ctr) tester the-values
+           call 'checkquery' using analyzed-query routing-pattern(ctr)
+               routing-method(ctr) request-method tester the-values
+               values-used-count
 
            if (tester="y")
 
-              *> display routing-pattern(ctr) "<hr>" 
               move "y" to anyfound
-              call routing-destiny(ctr) using the-values
+              move ctr to matched-ctr
+
+              if (routing-requires-auth(ctr) = "y")
+                 perform check-session-auth
+              end-if
 
            end-if
 
@@ -60,27 +161,192 @@
        end-perform
 
 
-       if (anyfound="n") perform bad-query-error.
+       perform log-access.
 
-       *> if (anyfound="y")  call 'showvars' using the-values.  
-
-        
+       if (anyfound="y")
+          if (auth-ok = "y")
+             perform merge-form-values
+             call routing-destiny(matched-ctr) using the-values
+                 the-cookie-values
+          else
+             perform auth-required-error
+          end-if
+       else
+          perform bad-query-error
+       end-if.
 
        goback.
 
 
 
- bad-query-error.
+       load-routing-table.
+
+      *    reads routes.dat, one "pattern|method|controller|auth" row
+      *    per line, into the-great-dispatch. a route-table change
+      *    no longer needs a recompile of cow - just an edit of
+      *    routes.dat and a fresh cgi request.
+
+       move 0 to ctr.
+
+       open input routesfile
+
+       if (routes-file-status = "00")
+
+           read routesfile
+
+           perform until routes-file-status = "10" or ctr > 16
+
+               if (routes-line(1:1) not = "#"
+                   and routes-line not = spaces
+                   and ctr < 16)
+                   add 1 to ctr
+                   move "n" to routing-requires-auth(ctr)
+                   unstring routes-line delimited by "|"
+                       into routing-pattern(ctr) routing-method(ctr)
+                           routing-destiny(ctr)
+                           routing-requires-auth(ctr)
+                   end-unstring
+               end-if
+
+               read routesfile
+
+           end-perform
+
+           close routesfile
+
+       end-if.
+
+
+       check-session-auth.
 
- display "<b>Cobol-on-Wheelchair error:</b> query pattern not found (<i>" function trim(analyzed-query) "</i>)".
+      *    a route flagged requires-auth only goes through when the
+      *    request carries a non-blank SESSIONID cookie - there's no
+      *    server-side session store behind this yet (see showcookies'
+      *    own note on that), so this is "somebody's logged in at
+      *    all", not a check against any particular identity.
 
+       move "n" to auth-ok.
 
- web-header.
+       perform varying cookie-scan-idx from 1 by 1
+           until cookie-scan-idx > 20
 
-       display
-           "content-type: text/html; charset=utf-8"
-           newline
-       end-display.
+           if (function trim(cookie-value-name(cookie-scan-idx)) =
+               "SESSIONID"
+               and function trim(cookie-value(cookie-scan-idx)) not =
+                   spaces)
+
+               move "y" to auth-ok
+
+           end-if
+
+       end-perform.
+
+
+       auth-required-error.
+
+      *    a route matched but the session/cookie gate in front of it
+      *    wasn't satisfied - a 403, rendered through its own template
+      *    the same way bad-query-error renders notfound.cow, rather
+      *    than letting the controller ever get CALLed.
+
+       move "403" to http-status-code.
+       move "Forbidden" to http-status-reason.
+       call 'webheader' using http-status-code http-status-reason
+           http-content-type.
+
+       move spaces to the-vars.
+       move "path" to COW-varname(1).
+       move function trim(analyzed-query) to COW-varvalue(1).
+
+       move "forbidden.cow" to template-name.
+       call 'cowtemplate' using the-vars template-name "n".
+
+
+       merge-form-values.
+
+      *    appends the query-string/post-body pairs getquery found
+      *    onto the-values right after the path-captured ones, so
+      *    a controller sees both with one lookup.
+
+       move values-used-count to merge-idx.
+
+       perform varying form-idx from 1 by 1
+           until form-idx > form-value-count or merge-idx > 20
+
+           if (merge-idx < 20)
+               add 1 to merge-idx
+               move form-query-value-name(form-idx)
+                   to query-value-name(merge-idx)
+               move form-query-value(form-idx)
+                   to query-value(merge-idx)
+           end-if
+
+       end-perform.
+
+
+       log-access.
+
+      *    one line per request - timestamp, REMOTE_ADDR, method, the
+      *    route pattern that matched (spaces if none did), and
+      *    anyfound itself - appended to access.log so production
+      *    traffic can be told apart from a genuine 404 after the
+      *    fact instead of guessed at.
+
+       accept remote-addr-value from environment "REMOTE_ADDR".
+
+       if (anyfound = "y")
+           move routing-pattern(matched-ctr) to access-log-pattern
+       else
+           move spaces to access-log-pattern
+       end-if.
+
+       move spaces to access-log-line.
+
+       string
+           function trim(function current-date) delimited by size
+           " " delimited by size
+           function trim(remote-addr-value) delimited by size
+           " " delimited by size
+           function trim(request-method) delimited by size
+           " " delimited by size
+           function trim(access-log-pattern) delimited by size
+           " " delimited by size
+           anyfound delimited by size
+           into access-log-line
+       end-string.
+
+       open extend accesslogfile
+
+       if (access-log-status not = "00")
+           open output accesslogfile
+       end-if
+
+       move access-log-line to access-log-record
+       write access-log-record
+
+       close accesslogfile.
+
+
+       bad-query-error.
+
+      *    a routing miss (nobody defined this route) is a distinct,
+      *    still-templated failure from the 500 checkfilestatus
+      *    renders when a route matched but its view file couldn't be
+      *    opened - so a 404 here goes through cowtemplate/notfound.cow
+      *    the same way a controller renders its own page, rather than
+      *    a raw DISPLAY with no HTML around it.
+
+       move "404" to http-status-code.
+       move "Not Found" to http-status-reason.
+       call 'webheader' using http-status-code http-status-reason
+           http-content-type.
+
+       move spaces to the-vars.
+       move "path" to COW-varname(1).
+       move function trim(analyzed-query) to COW-varvalue(1).
+
+       move "notfound.cow" to template-name.
+       call 'cowtemplate' using the-vars template-name "n".
 
 
 
@@ -102,7 +368,21 @@
 
               input-output section.
        file-control.
-           select webinput assign to keyboard.
+           select webinput assign to keyboard
+               file status is webinput-file-status.
+
+           select uploadfile
+               assign to mp-upload-path
+               file status is upload-file-status
+               organization is line sequential.
+
+      *    batch/test-mode control file - stands in for the CGI
+      *    environment when cow is run from the command line instead
+      *    of by a web server (see test-mode-path below).
+           select testmodefile
+               assign to test-mode-path
+               file status is test-mode-status
+               organization is line sequential.
 
 
        data division.
@@ -110,11 +390,84 @@
        fd webinput.
           01 postchunk       pic x(1024).
 
+       fd uploadfile.
+          01 upload-record   pic x(1024).
+
+       fd testmodefile.
+          01 test-mode-line  pic x(280).
+
        working-storage section.
 
        78 name-count      value 34.
        01 name-index      pic 99 usage comp-5.
        01 value-string    pic x(256).
+       01 query-string-value    pic x(1024).
+       01 content-length-value  pic x(10).
+       01 content-type-value    pic x(200).
+       01 content-length-num    pic s9(8) usage comp-5 value 0.
+       01 post-body             pic x(1024).
+       01 parse-source          pic x(1024).
+       01 parse-pointer         pic s9(04) comp.
+       01 pair-chunk            pic x(256).
+       01 amp-index             pic s9(04) comp.
+       01 webinput-file-status  pic x(2).
+       01 upload-file-status    pic x(2).
+
+      *    multipart/form-data parsing - lines come off the same
+      *    webinput FD the url-encoded post body already uses, read
+      *    one at a time until the closing boundary line, rather than
+      *    the single-record read that's enough for url-encoded
+      *    bodies.
+       01 multipart-boundary    pic x(80).
+       01 multipart-junk        pic x(200).
+       01 multipart-line        pic x(1024).
+       01 multipart-line-len    pic s9(4) comp.
+       01 mp-boundary-marker    pic x(82).
+       01 mp-boundary-end-marker pic x(84).
+       01 mp-state              pic x(1).
+       01 mp-field-name         pic x(90).
+       01 mp-file-name          pic x(90).
+       01 mp-is-file            pic x(1).
+       01 mp-quoted-piece       pic x(90) occurs 6 times.
+       01 mp-body-buffer        pic x(1024) occurs 50 times.
+       01 mp-body-line-count    pic s9(4) comp.
+       01 mp-line-idx           pic s9(4) comp.
+       01 mp-upload-path        pic x(255).
+       01 mp-upload-safe        pic x(1).
+       01 mp-filename-len       pic s9(4) comp.
+       01 mp-safety-idx         pic s9(4) comp.
+
+      *    HTTP_COOKIE arrives as one "name1=value1; name2=value2"
+      *    header value - chopped apart the same way parse-encoded-
+      *    pairs chops QUERY_STRING, just on "; " instead of "&".
+       01 http-cookie-value     pic x(999).
+       01 cookie-parse-pointer  pic s9(04) comp.
+       01 cookie-chunk          pic x(256).
+       01 cookie-index          pic s9(04) comp.
+       01 cookie-value-count    pic s9(2).
+
+      *    scratch pair used to percent-decode a captured name/value
+      *    before it's stored - urldecode's linkage is pic x(999) on
+      *    both sides, so a field narrower than that always goes
+      *    through this pair rather than being passed directly (a
+      *    narrower actual against a wider LINKAGE PIC reads past the
+      *    end of the field, the same CALL-sizing bug noted under 006).
+       01 urldecode-in         pic x(999).
+       01 urldecode-out        pic x(999).
+
+      *    batch/test-mode control file - named on the command line
+      *    in place of a live CGI environment, one "NAME=VALUE" line
+      *    per environment variable cow would otherwise have accepted
+      *    from the web server (PATH_INFO, QUERY_STRING,
+      *    REQUEST_METHOD, CONTENT_LENGTH, CONTENT_TYPE, HTTP_COOKIE),
+      *    so the whole routing table can be exercised from a script
+      *    without a browser or web server running.
+       01 test-mode-path       pic x(255).
+       01 test-mode-status     pic x(2).
+       01 test-mode-name       pic x(40).
+       01 test-mode-value      pic x(235).
+       01 test-mode-ptr        pic 9(4) usage comp.
+
        01 environment-names.
           02 name-strings.
              03 filler    pic x(20) value 'AUTH_TYPE'.
@@ -158,28 +511,521 @@
 
        linkage section.
 
-       01 the-query pic x(1600).  
+       01 the-query pic x(999).
+       01 the-method pic x(10).
 
-       procedure division using the-query.
+       01 the-form-values.
 
+          05 form-query-values      occurs 20 times.
+            10 form-query-value-name   pic x(90).
+            10 form-query-value        pic x(90).
 
-         perform varying name-index from 1 by 1
-             until name-index > name-count
-                 accept value-string from environment
-                     name-string(name-index)
-                 end-accept
+       01 form-value-count pic s9(2).
 
-                 if (name-string(name-index) = "PATH_INFO")
-                    
-                    move value-string to the-query
+       copy cookie.
 
-                 end-if   
+       procedure division using the-query the-method
+           the-form-values form-value-count the-cookie-values.
 
-         end-perform.
 
-      
+         move 0 to form-value-count.
+         move 0 to cookie-value-count.
+         move spaces to the-cookie-values.
+         move spaces to the-query.
+         move "GET" to the-method.
+         move spaces to query-string-value.
+         move spaces to content-length-value.
+         move spaces to content-type-value.
+         move spaces to http-cookie-value.
+
+         accept test-mode-path from command-line.
+
+         if (function trim(test-mode-path) = spaces)
+            perform accept-request-from-environment
+         else
+            perform accept-request-from-control-file
+         end-if.
+
+         perform parse-cookie-pairs.
+
+      *    query-string pairs go in first, post-body pairs (if any)
+      *    are appended after them by the same chopping paragraph.
+
+         move query-string-value to parse-source
+         perform parse-encoded-pairs
+
+         if (function trim(the-method) = "POST"
+             and content-type-value(1:33) =
+                 "application/x-www-form-urlencoded")
+
+             perform read-post-body
+             move post-body to parse-source
+             perform parse-encoded-pairs
+
+         end-if.
+
+         if (function trim(the-method) = "POST"
+             and content-type-value(1:19) = "multipart/form-data")
+
+             perform read-multipart-body
+
+         end-if.
+
        goback.
 
+       accept-request-from-environment.
+
+       perform varying name-index from 1 by 1
+           until name-index > name-count
+               accept value-string from environment
+                   name-string(name-index)
+               end-accept
+
+               if (name-string(name-index) = "PATH_INFO")
+
+                  move value-string to the-query
+
+               end-if
+
+               if (name-string(name-index) = "REQUEST_METHOD")
+
+                  move value-string to the-method
+
+               end-if
+
+               if (name-string(name-index) = "QUERY_STRING")
+
+                  move value-string to query-string-value
+
+               end-if
+
+               if (name-string(name-index) = "CONTENT_LENGTH")
+
+                  move value-string to content-length-value
+
+               end-if
+
+               if (name-string(name-index) = "CONTENT_TYPE")
+
+                  move value-string to content-type-value
+
+               end-if
+
+               if (name-string(name-index) = "HTTP_COOKIE")
+
+                  move value-string to http-cookie-value
+
+               end-if
+
+       end-perform.
+
+
+       accept-request-from-control-file.
+
+      *    same "NAME=VALUE" shape as a Cookie header pair - read one
+      *    control-file line at a time and fan it out to whichever
+      *    field the matching CGI environment variable would have
+      *    landed in.
+
+       open input testmodefile
+
+       if (test-mode-status = "00")
+
+           read testmodefile
+
+           perform until test-mode-status = "10"
+
+               move spaces to test-mode-name test-mode-value
+
+               if (test-mode-line not = spaces)
+
+      *    split on the first '=' only and take the rest of the
+      *    line as-is - a control-file value (HTTP_COOKIE, most
+      *    often) can carry its own embedded '=' signs, same as a
+      *    real Cookie header can.
+                   move 1 to test-mode-ptr
+                   unstring test-mode-line delimited by '='
+                       into test-mode-name
+                       with pointer test-mode-ptr
+                   end-unstring
+                   move test-mode-line(test-mode-ptr:)
+                       to test-mode-value
+
+                   evaluate function trim(test-mode-name)
+                       when "PATH_INFO"
+                           move test-mode-value to the-query
+                       when "REQUEST_METHOD"
+                           move test-mode-value to the-method
+                       when "QUERY_STRING"
+                           move test-mode-value to query-string-value
+                       when "CONTENT_LENGTH"
+                           move test-mode-value
+                               to content-length-value
+                       when "CONTENT_TYPE"
+                           move test-mode-value
+                               to content-type-value
+                       when "HTTP_COOKIE"
+                           move test-mode-value to http-cookie-value
+                   end-evaluate
+               end-if
+
+               read testmodefile
+
+           end-perform
+
+           close testmodefile
+
+       end-if.
+
+
+       parse-encoded-pairs.
+
+      *    splits parse-source on '&' then each piece on '=' into
+      *    the-form-values, the same pointer-chopping idiom checkquery
+      *    uses for path segments.
+
+       move 1 to parse-pointer.
+
+       perform varying amp-index from 1 by 1
+           until parse-pointer > length of parse-source
+               or form-value-count > 20
+
+           move spaces to pair-chunk
+
+           unstring parse-source delimited by '&'
+               into pair-chunk
+               with pointer parse-pointer
+           end-unstring
+
+           if (pair-chunk not = spaces and form-value-count < 20)
+
+              add 1 to form-value-count
+              unstring pair-chunk delimited by '='
+                  into form-query-value-name(form-value-count)
+                      form-query-value(form-value-count)
+              end-unstring
+
+              move form-query-value-name(form-value-count)
+                  to urldecode-in
+              call 'urldecode' using urldecode-in urldecode-out
+              move urldecode-out
+                  to form-query-value-name(form-value-count)
+
+              move form-query-value(form-value-count)
+                  to urldecode-in
+              call 'urldecode' using urldecode-in urldecode-out
+              move urldecode-out
+                  to form-query-value(form-value-count)
+
+           end-if
+
+       end-perform.
+
+       parse-cookie-pairs.
+
+      *    splits http-cookie-value on '; ' then each piece on '='
+      *    into the-cookie-values - the same pointer-chopping idiom
+      *    parse-encoded-pairs uses for QUERY_STRING, just delimited
+      *    by the separator a Cookie header actually uses.
+
+       move 1 to cookie-parse-pointer.
+
+       perform varying cookie-index from 1 by 1
+           until cookie-parse-pointer > length of http-cookie-value
+               or cookie-value-count > 20
+
+           move spaces to cookie-chunk
+
+           unstring http-cookie-value delimited by '; '
+               into cookie-chunk
+               with pointer cookie-parse-pointer
+           end-unstring
+
+           if (function trim(cookie-chunk) not = spaces
+               and cookie-value-count < 20)
+
+              add 1 to cookie-value-count
+              unstring function trim(cookie-chunk) delimited by '='
+                  into cookie-value-name(cookie-value-count)
+                      cookie-value(cookie-value-count)
+              end-unstring
+
+           end-if
+
+       end-perform.
+
+       read-post-body.
+
+      *    a single record off the already-declared webinput FD
+      *    covers the form-encoded bodies this app expects; bodies
+      *    longer than one record are outside what this handler
+      *    parses.
+
+       move spaces to post-body.
+       move 0 to content-length-num.
+
+       if (function trim(content-length-value) not = spaces)
+           move function numval(content-length-value)
+               to content-length-num
+       end-if.
+
+       if (content-length-num > 0)
+
+           open input webinput
+           read webinput into post-body
+           end-read
+           close webinput
+
+       end-if.
+
+       read-multipart-body.
+
+      *    pulls the boundary token out of "multipart/form-data;
+      *    boundary=...", then reads the body off webinput one line
+      *    at a time - a multipart body spans several records, unlike
+      *    the single-record read url-encoded bodies get away with.
+
+           move spaces to multipart-junk.
+           move spaces to multipart-boundary.
+
+           unstring content-type-value delimited by "boundary="
+               into multipart-junk multipart-boundary
+           end-unstring.
+
+           move spaces to mp-boundary-marker.
+           move spaces to mp-boundary-end-marker.
+
+           string "--" delimited by size
+               function trim(multipart-boundary) delimited by size
+               into mp-boundary-marker
+           end-string.
+
+           string "--" delimited by size
+               function trim(multipart-boundary) delimited by size
+               "--" delimited by size
+               into mp-boundary-end-marker
+           end-string.
+
+           move "s" to mp-state.
+           move 0 to mp-body-line-count.
+           move spaces to mp-field-name.
+           move spaces to mp-file-name.
+           move "n" to mp-is-file.
+
+           open input webinput.
+
+           read webinput into multipart-line
+           end-read
+
+           perform until webinput-file-status = "10"
+
+               perform process-multipart-line
+
+               read webinput into multipart-line
+               end-read
+
+           end-perform.
+
+           close webinput.
+
+           .
+
+       process-multipart-line.
+
+      *    a trailing carriage return (most real browsers send CRLF
+      *    line endings) would stop the boundary lines from matching
+      *    mp-boundary-marker, so it's chopped off here before
+      *    anything else looks at the line.
+
+           move function length(function trim(multipart-line))
+               to multipart-line-len.
+
+           if (multipart-line-len > 0
+               and multipart-line(multipart-line-len:1) = x"0D")
+               move space to multipart-line(multipart-line-len:1)
+           end-if.
+
+           evaluate true
+
+               when mp-state = "s"
+
+                   if (function trim(multipart-line) =
+                       function trim(mp-boundary-marker))
+                       move "h" to mp-state
+                   end-if
+
+               when mp-state = "h"
+
+                   if (function trim(multipart-line) = spaces)
+                       move "b" to mp-state
+                       move 0 to mp-body-line-count
+                   else
+                       perform parse-multipart-header
+                   end-if
+
+               when mp-state = "b"
+
+                   if (function trim(multipart-line) =
+                       function trim(mp-boundary-marker)
+                       or function trim(multipart-line) =
+                       function trim(mp-boundary-end-marker))
+
+                       perform finish-multipart-part
+
+                       move spaces to mp-field-name
+                       move spaces to mp-file-name
+                       move "n" to mp-is-file
+                       move 0 to mp-body-line-count
+
+                       if (function trim(multipart-line) =
+                           function trim(mp-boundary-end-marker))
+                           move "s" to mp-state
+                       else
+                           move "h" to mp-state
+                       end-if
+
+                   else
+
+                       if (mp-body-line-count < 50)
+                           add 1 to mp-body-line-count
+                           move multipart-line
+                               to mp-body-buffer(mp-body-line-count)
+                       end-if
+
+                   end-if
+
+           end-evaluate
+
+           .
+
+       parse-multipart-header.
+
+      *    only "Content-Disposition: form-data; name="x"[; filename=
+      *    "y"]" carries anything a controller needs - other headers
+      *    a part may have (Content-Type, for file parts) are read
+      *    past without action.
+
+           if (multipart-line(1:19) = "Content-Disposition")
+
+               move spaces to mp-quoted-piece(1) mp-quoted-piece(2)
+                   mp-quoted-piece(3) mp-quoted-piece(4)
+                   mp-quoted-piece(5) mp-quoted-piece(6)
+
+               unstring multipart-line delimited by '"'
+                   into mp-quoted-piece(1) mp-quoted-piece(2)
+                       mp-quoted-piece(3) mp-quoted-piece(4)
+                       mp-quoted-piece(5) mp-quoted-piece(6)
+               end-unstring
+
+               move mp-quoted-piece(2) to mp-field-name
+
+               if (mp-quoted-piece(4) not = spaces)
+                   move "y" to mp-is-file
+                   move mp-quoted-piece(4) to mp-file-name
+               end-if
+
+           end-if
+
+           .
+
+       finish-multipart-part.
+
+      *    a file part's content is saved under uploads/ by its own
+      *    name and the form value the controller sees is that name;
+      *    a plain field's value is its (almost always single) body
+      *    line, the same shape as an url-encoded field.
+
+           if (function trim(mp-field-name) not = spaces
+               and form-value-count < 20)
+
+               add 1 to form-value-count
+
+               move mp-field-name to form-query-value-name
+                   (form-value-count)
+
+               if (mp-is-file = "y"
+                   and function trim(mp-file-name) not = spaces)
+
+                   perform check-upload-filename-safety
+
+                   if (mp-upload-safe = "y")
+
+                       move spaces to mp-upload-path
+
+                       string "uploads/" delimited by size
+                           function trim(mp-file-name) delimited by size
+                           into mp-upload-path
+                       end-string
+
+                       open output uploadfile
+
+                       perform varying mp-line-idx from 1 by 1
+                           until mp-line-idx > mp-body-line-count
+
+                           move mp-body-buffer(mp-line-idx)
+                               to upload-record
+                           write upload-record
+
+                       end-perform
+
+                       close uploadfile
+
+                       move mp-file-name
+                           to form-query-value(form-value-count)
+
+                   else
+
+                       move spaces
+                           to form-query-value(form-value-count)
+
+                   end-if
+
+               else
+
+                   if (mp-body-line-count > 0)
+                       move mp-body-buffer(1)
+                           to form-query-value(form-value-count)
+                   else
+                       move spaces
+                           to form-query-value(form-value-count)
+                   end-if
+
+               end-if
+
+           end-if
+
+           .
+
+       check-upload-filename-safety.
+
+      *    the same ".."-segment and leading-slash checks staticfile
+      *    uses to keep a requested path inside public/ apply here to
+      *    keep an uploaded filename from writing outside uploads/.
+
+           move "y" to mp-upload-safe.
+
+           move function length(function trim(mp-file-name))
+               to mp-filename-len.
+
+           if (mp-filename-len = 0)
+               move "n" to mp-upload-safe
+           end-if.
+
+           perform varying mp-safety-idx from 1 by 1
+               until mp-safety-idx > mp-filename-len - 1
+
+               if (mp-file-name(mp-safety-idx:2) = "..")
+                   move "n" to mp-upload-safe
+               end-if
+
+           end-perform.
+
+           if (mp-file-name(1:1) = "/")
+               move "n" to mp-upload-safe
+           end-if.
+
+           .
+
        end program getquery.
 
 
@@ -206,7 +1052,7 @@
 
        01 the-values.
 
-          05 query-values           occurs 10 times.
+          05 query-values           occurs 20 times.
             10 query-value-name     pic x(90).
             10 query-value          pic x(90).
 
@@ -215,12 +1061,14 @@
 
 
 
-           display "<table cellpadding=10 border=1 cellspacing=4 bgcolor=lightgray>"
+           display "<table cellpadding=10 border=1 cellspacing=4 "
+               "bgcolor=lightgray>"
 
            perform varying ctr from 1 by 1
-             until ctr > 10
+             until ctr > 20
 
-               display "<tr><td>" query-value-name(ctr) "</td><td>" query-value(ctr) "</td></tr>"
+               display "<tr><td>" query-value-name(ctr)
+                   "</td><td>" query-value(ctr) "</td></tr>"
 
            end-perform
 
@@ -245,12 +1093,20 @@
 
        01 choppery.
 
-          05 chopped-path-pieces occurs 99 times.                        
-             10 chopped-path-piece pic x(80) value spaces. 
+          05 chopped-path-pieces occurs 99 times.
+             10 chopped-path-piece pic x(999) value spaces.
           05 chopped-pattern-pieces occurs 99 times.
-             10 chopped-pattern-piece pic x(80) value spaces.                           
-                                                                    
-       01 counter       pic s9(04) comp. 
+             10 chopped-pattern-piece pic x(999) value spaces.
+
+      *    scratch pair used to percent-decode a captured path
+      *    segment before it's stored as a query-value - see the
+      *    same-named fields in getquery for why a pair of
+      *    pic x(999) scratch items, not the field itself, goes into
+      *    the CALL.
+       01 urldecode-in         pic x(999).
+       01 urldecode-out        pic x(999).
+
+       01 counter       pic s9(04) comp.
        01 positio       pic s9(04).                             
        01 tmp-pointer      pic s9(04) comp value +1. 
        01 tmp-pointer2      pic s9(04) comp value +1. 
@@ -258,33 +1114,60 @@
 
        01 counter-of-values      pic s9(2).
 
+       01 method-ok              pic x(1).
+
+      *    a pattern segment of "%*" (optionally followed by a name,
+      *    e.g. "%*rest") swallows the remainder of the-query as one
+      *    value instead of matching it segment by segment, for
+      *    routes like a static-file handler that want "everything
+      *    after /static/" in a single capture.
+       01 wildcard-hit           pic x(1).
+       01 wildcard-value         pic x(999).
+       01 wildcard-pointer       pic 9(4) usage comp.
+       01 wild-idx               pic s9(4) comp.
+
        01 query-analysis.
 
-          05 query-values           occurs 10 times.
+          05 query-values           occurs 20 times.
             10 query-value-name     pic x(90).
             10 query-value          pic x(90).
 
 
 
        linkage section.
-       01  the-query pic x(255).
-       01  the-pattern pic x(255).
+       01  the-query pic x(999).
+       01  the-pattern pic x(999).
+       01  the-route-method pic x(7).
+       01  the-request-method pic x(10).
        01  result  pic x(1).
 
        01 query-analysis-out.
 
-          05 query-values-out           occurs 10 times.
+          05 query-values-out           occurs 20 times.
             10 query-value-name-out     pic x(90).
             10 query-value-out          pic x(90).
 
+       01  values-used-count-out pic s9(2).
 
 
-       procedure division using the-query the-pattern result query-analysis-out.
+
+       procedure division using the-query the-pattern the-route-method
+           the-request-method result query-analysis-out
+           values-used-count-out.
 
 
           move spaces to choppery.
           move "y" to result.
           move 0 to counter-of-values.
+          move "n" to wildcard-hit.
+
+          move "y" to method-ok.
+          if (function trim(the-route-method) not = spaces
+              and function trim(the-route-method) not = "ANY"
+              and function trim(the-route-method) not =
+                  function trim(the-request-method))
+              move "n" to method-ok
+          end-if.
 
 
 
@@ -300,237 +1183,131 @@
                     into chopped-path-piece(positio)                    
                    with pointer tmp-pointer    
 
-                unstring the-pattern delimited by '/'          
-                    into chopped-pattern-piece(positio)                    
-                   with pointer tmp-pointer2   
+                unstring the-pattern delimited by '/'
+                    into chopped-pattern-piece(positio)
+                   with pointer tmp-pointer2
 
             end-perform.
 
             move 0 to counter.
 
-            *> display "<h3>" the-query " vs " the-pattern "</h3>"
+            perform varying counter from 1 by 1
+                until counter > 99 or result = "n"
+                    or wildcard-hit = "y"
 
+                 if (chopped-pattern-piece(counter)(1:2) equal "%*")
 
-            perform varying counter from 1 by 1 until counter > 99 or result = "n"
+                    perform capture-wildcard-value
 
-                *> for filling only entered values
-                *> if (chopped-path-piece(counter) equal spaces and counter>1)
+                 else
 
-                *>  display "break"
-                *>  exit perform
+                     if (chopped-pattern-piece(counter)(1:1) equal "%"
+                         and counter-of-values < 20)
 
-               *> else
+                        add 1 to counter-of-values
+                        move chopped-pattern-piece(counter)(2:998)
+                            to query-value-name(counter-of-values)
 
-               *> display counter "::" result " (" chopped-path-piece(counter) "/" chopped-pattern-piece(counter) ")<P>"
+                        move chopped-path-piece(counter)
+                            to urldecode-in
+                        call 'urldecode' using urldecode-in
+                            urldecode-out
+                        move urldecode-out
+                            to query-value(counter-of-values)
 
-                 if (chopped-pattern-piece(counter)(1:1) equal "%")
+                     end-if
 
-                    add 1 to counter-of-values
-                    move chopped-pattern-piece(counter) to query-value-name(counter-of-values) 
-                    move chopped-path-piece(counter) to query-value(counter-of-values) 
+                    if
+                      (chopped-path-piece(counter) not equal
+                        chopped-pattern-piece(counter)
+                        and
+                        chopped-pattern-piece(counter)(1:1)
+                            not equal "%")
+                    move "n" to result
 
-                  *>  display "got val " chopped-pattern-piece(counter) "<P>"
-
-                 end-if    
-              
-                if 
-                  (chopped-path-piece(counter) not equal chopped-pattern-piece(counter) 
-                    and 
-                    chopped-pattern-piece(counter)(1:1) not equal "%") 
-                move "n" to result
-               *> display "<P><b>fail at " counter "</b> (" chopped-path-piece(counter) " :: "  chopped-pattern-piece(counter) ")</p>"
-                
-                end-if
-
-               *> end-if
+                    end-if
 
+                 end-if
 
             end-perform.
 
-                if (result="y") 
-                    move query-analysis to query-analysis-out
+                if (method-ok = "n")
+                    move "n" to result
                 end-if
 
-                
-
-
-
-
-
-
-
-
-
-
-
-
-      
-       goback.
-
-       end program checkquery.
-
-
-
-
-
-
-
-
-
-*> ***********************************************
-
-
-
-       identification division.
-       program-id. template.
-
-       environment division.
-       input-output section.
-       file-control.
-
-           select readfile
-               assign to readfile-name
-               file status is readfile-status
-               organization is line sequential.
-
-       data division.
-       file section.
-       fd  readfile.
-       01  readline pic x(1024).
-
-       working-storage section.
-
-       01  readfile-name pic x(255).
-       01  readfile-status pic x(2).
-
-       01  templine pic x(1024).
-
-       01  the-var           pic x(100).
-       01  what-we-change    pic x(100).
-
-       01 counter    PIC 9(4).
-
-
-       linkage section.
-
-       01 the-vars.
-
-          03  COW-vars OCCURS 99 times.
-        
-            05 COW-varname       pic x(99).
-            05 COW-varvalue      pic x(99).
+                if (result="y")
+                    move query-analysis to query-analysis-out
+                    move counter-of-values to values-used-count-out
+                end-if
 
-       01 template-filename     pic x(255).                 
+                goback.
 
+       capture-wildcard-value.
 
-       procedure division using the-vars template-filename.
+      *    joins chopped-path-piece(counter) through the last
+      *    non-blank piece back together with '/' to rebuild
+      *    whatever the-query had left starting at this segment.
 
-       move 
-          function concatenate("views/",function trim(template-filename))
-          to readfile-name.
+           move spaces to wildcard-value.
+           move 1 to wildcard-pointer.
 
-       start-readfile.
+           perform varying wild-idx from counter by 1
+               until wild-idx > 99
+                   or chopped-path-piece(wild-idx) = spaces
 
-           open input readfile
+               if (wild-idx > counter)
+                   string '/' delimited by size
+                       into wildcard-value
+                       with pointer wildcard-pointer
+                   end-string
+               end-if
 
-           call 'checkfilestatus' using readfile-name readfile-status
+               string function trim(chopped-path-piece(wild-idx))
+                   delimited by size
+                   into wildcard-value
+                   with pointer wildcard-pointer
+               end-string
 
-           read readfile
+           end-perform.
 
-           perform until readfile-status = '10'
-           
-           move function trim(readline) to templine
-               
-               PERFORM VARYING counter FROM 1 BY 1 UNTIL counter > 99
+           if (counter-of-values < 20)
 
-                   move 
-                      function concatenate(
-                        '{{' function trim(COW-varname(counter)) '}}'
-                        )
-                      to 
-                      what-we-change
+               add 1 to counter-of-values
 
-                   move
-                      function SUBSTITUTE(
-                        templine, 
-                        function trim(what-we-change), 
-                        function trim(COW-varvalue(counter)))
-                       to templine 
+               if (function trim(chopped-pattern-piece(counter)(3:997))
+                   = spaces)
+                   move "wildcard"
+                       to query-value-name(counter-of-values)
+               else
+                   move chopped-pattern-piece(counter)(3:997)
+                       to query-value-name(counter-of-values)
+               end-if
 
-               END-PERFORM
+               move wildcard-value to urldecode-in
+               call 'urldecode' using urldecode-in urldecode-out
+               move urldecode-out to query-value(counter-of-values)
 
-               display function trim(templine)
+           end-if.
 
+           move "y" to wildcard-hit.
 
-               read readfile
-           end-perform
+       end program checkquery.
 
-           close readfile.
-           
 
 
-       identification division.
-       program-id. checkfilestatus.
 
-       data division.
-       working-storage section.
-       01  status-message pic x(72).
-       01  display-message pic x(72) value spaces.
 
-       linkage section.
-       01  file-name pic x(64).
-       01  file-status pic x(2).
 
-       procedure division using file-name file-status.
-       start-checkfilestatus.
-           if file-status = '00'
-               goback
-           end-if
-           evaluate file-status
-           when 00 move 'SUCCESS.' TO status-message   
-           when 02 move 'SUCCESS DUPLICATE.' TO status-message 
-           when 04 move 'SUCCESS INCOMPLETE.' TO status-message 
-           when 05 move 'SUCCESS OPTIONAL.' TO status-message 
-           when 07 move 'SUCCESS NO UNIT.' TO status-message 
-           when 10 move 'END OF FILE.' TO status-message 
-           when 14 move 'OUT OF KEY RANGE.' TO status-message 
-           when 21 move 'KEY INVALID.' TO status-message 
-           when 22 move 'KEY EXISTS.' TO status-message 
-           when 23 move 'KEY NOT EXISTS.' TO status-message 
-           when 30 move 'PERMANENT ERROR.' TO status-message 
-           when 31 move 'INCONSISTENT FILENAME.' TO status-message 
-           when 34 move 'BOUNDARY VIOLATION.' TO status-message 
-           when 35 move 'FILE NOT FOUND.' TO status-message 
-           when 37 move 'PERMISSION DENIED.' TO status-message 
-           when 38 move 'CLOSED WITH LOCK.' TO status-message 
-           when 39 move 'CONFLICT ATTRIBUTE.' TO status-message 
-           when 41 move 'ALREADY OPEN.' TO status-message 
-           when 42 move 'NOT OPEN.' TO status-message 
-           when 43 move 'READ NOT DONE.' TO status-message 
-           when 44 move 'RECORD OVERFLOW.' TO status-message 
-           when 46 move 'READ ERROR.' TO status-message 
-           when 47 move 'INPUT DENIED.' TO status-message 
-           when 48 move 'OUTPUT DENIED.' TO status-message 
-           when 49 move 'I/O DENIED.' TO status-message 
-           when 51 move 'RECORD LOCKED.' TO status-message 
-           when 52 move 'END-OF-PAGE.' TO status-message 
-           when 57 move 'I/O LINAGE.' TO status-message 
-           when 61 move 'FILE SHARING FAILURE.' TO status-message 
-           when 91 move 'FILE NOT AVAILABLE.' TO status-message    
-           end-evaluate
-           string 'ERROR ' delimited by size
-               file-name delimited by space
-               space delimited by size
-               status-message delimited by '.'
-               into display-message
-           display display-message
-           stop run
-           .
-       end program checkfilestatus.
-       end program template.
 
 
 
+      *
+      * template and checkfilestatus used to be duplicated here as
+      * contained programs, but cow's mainline never called them -
+      * every real render goes through the standalone copies in
+      * cowtemplate.cbl, the same way the controllers call them.
+      * keeping one copy avoids the two drifting apart.
+      *
 
 
 
