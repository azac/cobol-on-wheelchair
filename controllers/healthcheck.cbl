@@ -0,0 +1,26 @@
+       identification division.
+       program-id. healthcheck.
+
+       data division.
+       working-storage section.
+
+       01 health-http-code    pic x(3) value "200".
+       01 health-http-reason  pic x(30) value spaces.
+       01 health-content-type pic x(60)
+           value "text/plain; charset=utf-8".
+
+       procedure division.
+
+      *    bypasses cowtemplate entirely - a missing/broken views
+      *    directory shouldn't be able to take this route down too,
+      *    since the whole point is telling the dispatcher itself
+      *    apart from the templates it renders.
+
+           call 'webheader' using health-http-code health-http-reason
+               health-content-type.
+
+           display "OK".
+
+       goback.
+
+       end program healthcheck.
