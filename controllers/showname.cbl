@@ -11,24 +11,28 @@
           03  COW-vars OCCURS 99 times.
         
             05 COW-varname       pic x(99).
-            05 COW-varvalue      pic x(99).    
+            05 COW-varvalue      pic x(99).
+
+       01 template-name     pic x(255).
 
        linkage section.
 
        01 the-values.
 
-          05 COW-query-values           occurs 10 times.
+          05 COW-query-values           occurs 20 times.
             10 COW-query-value-name     pic x(90).
             10 COW-query-value          pic x(90).
 
 
        procedure division using the-values.
 
+           move spaces to the-vars.
 
            MOVE "username" to COW-varname(1).
            MOVE COW-query-value(1) to COW-varvalue(1).   
 
-           call 'template' using the-vars "hello.cow".
+           move "hello.cow" to template-name.
+           call 'cowtemplate' using the-vars template-name "y".
 
       
        goback.
