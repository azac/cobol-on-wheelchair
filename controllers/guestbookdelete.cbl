@@ -0,0 +1,110 @@
+       identification division.
+       program-id. guestbookdelete.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select guestbookfile
+               assign to guestbook-file-name
+               organization is indexed
+               access mode is dynamic
+               record key is gb-id
+               file status is guestbook-file-status.
+
+       data division.
+       file section.
+       fd  guestbookfile.
+           copy guestbook.
+
+       working-storage section.
+
+       01 guestbook-file-name    pic x(255) value "guestbook.dat".
+       01 guestbook-file-status  pic x(2).
+
+       01 requested-id-text pic x(90).
+       01 id-len            pic s9(4) comp.
+       01 deleted-id-display pic 9(6).
+
+       01 not-found-code    pic x(3).
+       01 not-found-reason  pic x(30).
+       01 no-content-type   pic x(60) value spaces.
+
+       01 the-vars.
+
+          03  COW-vars OCCURS 99 times.
+
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 template-name     pic x(255).
+
+       linkage section.
+
+       01 the-values.
+
+          05 query-values           occurs 20 times.
+            10 query-value-name     pic x(90).
+            10 query-value          pic x(90).
+
+       procedure division using the-values.
+
+           move spaces to the-vars.
+           move query-value(1) to requested-id-text.
+           move function length(function trim(requested-id-text))
+               to id-len.
+
+           if (id-len = 0 or requested-id-text(1:id-len) not numeric)
+
+               move "404" to not-found-code
+               move "Not Found" to not-found-reason
+               call 'webheader' using not-found-code
+                   not-found-reason no-content-type
+
+               display "<b>Cobol-on-Wheelchair error:</b> "
+                   "not a valid guestbook id"
+
+               goback
+
+           end-if.
+
+           move function numval(requested-id-text)
+               to deleted-id-display.
+
+           open i-o guestbookfile.
+
+           if (guestbook-file-status = "00")
+
+               move deleted-id-display to gb-id
+
+               delete guestbookfile record
+                   invalid key move "23" to guestbook-file-status
+               end-delete
+
+               close guestbookfile
+
+           end-if.
+
+           if (guestbook-file-status not = "00")
+
+               move "404" to not-found-code
+               move "Not Found" to not-found-reason
+               call 'webheader' using not-found-code
+                   not-found-reason no-content-type
+
+               display "<b>Cobol-on-Wheelchair error:</b> no "
+                   "guestbook entry #" function trim(requested-id-text)
+
+               goback
+
+           end-if.
+
+           move "id" to COW-varname(1).
+           move deleted-id-display to COW-varvalue(1).
+
+           move "guestbookdelete.cow" to template-name.
+           call 'cowtemplate' using the-vars template-name "y".
+
+       goback.
+
+       end program guestbookdelete.
