@@ -0,0 +1,95 @@
+
+
+       identification division.
+       program-id. showcookies.
+
+       data division.
+       working-storage section.
+
+       01 joined-cookies    pic x(999).
+       01 joined-pointer    pic 9(4) usage comp.
+       01 join-idx          pic s9(4) comp.
+
+       01 session-id-value  pic x(90).
+
+       01 the-vars.
+
+          03  COW-vars OCCURS 99 times.
+
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 template-name     pic x(255).
+
+       linkage section.
+
+       01 the-values.
+
+          05 query-values           occurs 20 times.
+            10 query-value-name     pic x(90).
+            10 query-value          pic x(90).
+
+       copy cookie.
+
+       procedure division using the-values the-cookie-values.
+
+           move spaces to the-vars.
+
+      *    SESSIONID is just whichever cookie of that name came in -
+      *    there's no server-side session store behind it yet, so
+      *    this is only as much "session" as the incoming request
+      *    itself carries.
+           move "(none)" to session-id-value.
+
+           perform varying join-idx from 1 by 1 until join-idx > 20
+
+               if (function trim(cookie-value-name(join-idx)) =
+                   "SESSIONID")
+                   move cookie-value(join-idx) to session-id-value
+               end-if
+
+           end-perform.
+
+           move spaces to joined-cookies.
+           move 1 to joined-pointer.
+
+           perform varying join-idx from 1 by 1 until join-idx > 20
+
+               if (function trim(cookie-value-name(join-idx)) not =
+                   spaces)
+
+                   if (joined-pointer > 1)
+                       string ', ' delimited by size
+                           into joined-cookies
+                           with pointer joined-pointer
+                       end-string
+                   end-if
+
+                   string function trim(cookie-value-name(join-idx))
+                       delimited by size
+                       '=' delimited by size
+                       function trim(cookie-value(join-idx))
+                       delimited by size
+                       into joined-cookies
+                       with pointer joined-pointer
+                   end-string
+
+               end-if
+
+           end-perform.
+
+           if (joined-pointer = 1)
+               move "(no cookies sent)" to joined-cookies
+           end-if.
+
+           move "sessionid" to COW-varname(1).
+           move session-id-value to COW-varvalue(1).
+           move "cookies" to COW-varname(2).
+           move joined-cookies to COW-varvalue(2).
+
+           move "showcookies.cow" to template-name.
+           call 'cowtemplate' using the-vars template-name "y".
+
+       goback.
+
+       end program showcookies.
