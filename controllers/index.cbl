@@ -9,14 +9,19 @@
        01 the-vars.
 
           03  COW-vars OCCURS 99 times.
-        
+
             05 COW-varname       pic x(99).
-            05 COW-varvalue      pic x(99).    
+            05 COW-varvalue      pic x(99).
+
+       01 template-name     pic x(255).
 
 
        procedure division.
 
-           call 'template' using the-vars "index.cow".
+           move spaces to the-vars.
+
+           move "index.cow" to template-name.
+           call 'cowtemplate' using the-vars template-name "y".
 
       
        goback.
