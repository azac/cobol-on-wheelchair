@@ -8,43 +8,111 @@
 
        01 sum-result pic z(36).
 
+       01 format-requested pic x(1).
+       01 fmt-idx          pic s9(4) comp.
+
+      *    %num1/%num2 are path segments, not declared-numeric
+      *    fields - guard them the same way guestbookshow/
+      *    guestbookdelete guard their %id segment before trusting
+      *    it, so a non-numeric segment gets a friendly message
+      *    through showsum.cow instead of FUNCTION NUMVAL aborting.
+       01 num1-text        pic x(90).
+       01 num1-len         pic s9(4) comp.
+       01 num2-text        pic x(90).
+       01 num2-len         pic s9(4) comp.
+       01 inputs-ok        pic x(1).
+
        01 the-vars.
 
           03  COW-vars OCCURS 99 times.
         
             05 COW-varname       pic x(99).
-            05 COW-varvalue      pic x(99).    
+            05 COW-varvalue      pic x(99).
+
+       01 template-name     pic x(255).
 
        linkage section.
 
        01 received-values.
 
-          05 query-values           occurs 10 times.
+          05 query-values           occurs 20 times.
             10 query-value-name     pic x(90).
             10 query-value          pic x(90).
 
 
        procedure division using received-values.
 
+           move spaces to the-vars.
+
+           move query-value(1) to num1-text.
+           move function length(function trim(num1-text))
+               to num1-len.
+           move query-value(2) to num2-text.
+           move function length(function trim(num2-text))
+               to num2-len.
+
+           move "y" to inputs-ok.
+
+           if (num1-len = 0 or num1-text(1:num1-len) not numeric)
+               move "n" to inputs-ok
+           end-if.
+
+           if (num2-len = 0 or num2-text(1:num2-len) not numeric)
+               move "n" to inputs-ok
+           end-if.
+
+           if (inputs-ok = "y")
 
-           COMPUTE sum-result = 
-              function numval(query-value(1)) 
-                 + 
-              function numval(query-value(2)).
+               compute sum-result =
+                   function numval(query-value(1))
+                       + function numval(query-value(2))
+                   on size error
+                       move "n" to inputs-ok
+               end-compute
 
+           end-if.
 
            MOVE "number1" to COW-varname(1).
-           MOVE query-value(1) to COW-varvalue(1).   
+           MOVE query-value(1) to COW-varvalue(1).
            MOVE "number2" to COW-varname(2).
            MOVE query-value(2) to COW-varvalue(2).
            MOVE "number3" to COW-varname(3).
 
-           MOVE function trim(sum-result) to COW-varvalue(3).
+           if (inputs-ok = "y")
+               MOVE function trim(sum-result) to COW-varvalue(3)
+           else
+               MOVE "that's not a number" to COW-varvalue(3)
+           end-if.
 
+           perform check-json-requested.
 
-           call 'template' using the-vars "showsum.cow".
+           if (format-requested = "y")
+               call 'jsonrender' using the-vars "y"
+           else
+               move "showsum.cow" to template-name
+               call 'cowtemplate' using the-vars template-name "y"
+           end-if.
 
-      
        goback.
 
-       end program showsum.
\ No newline at end of file
+       check-json-requested.
+
+      *    ?format=json (or a path segment named %format) asks for the
+      *    same COW-vars rendered as JSON instead of through
+      *    showsum.cow - everything else about the request is
+      *    unchanged.
+
+           move "n" to format-requested.
+
+           perform varying fmt-idx from 1 by 1 until fmt-idx > 20
+
+               if (function trim(query-value-name(fmt-idx)) = "format"
+                   and function trim(query-value(fmt-idx)) = "json")
+                   move "y" to format-requested
+               end-if
+
+           end-perform
+
+           .
+
+       end program showsum.
