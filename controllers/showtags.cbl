@@ -0,0 +1,76 @@
+
+
+       identification division.
+       program-id. showtags.
+
+       data division.
+       working-storage section.
+
+       01 collected-values.
+          03 collected-value  pic x(90) occurs 20 times.
+       01 collected-count   pic s9(2).
+
+       01 wanted-name       pic x(90) value "tag".
+
+       01 joined-tags       pic x(99).
+       01 joined-pointer    pic 9(4) usage comp.
+       01 join-idx          pic s9(4) comp.
+
+       01 the-vars.
+
+          03  COW-vars OCCURS 99 times.
+
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 template-name     pic x(255).
+
+       linkage section.
+
+       01 the-values.
+
+          05 query-values           occurs 20 times.
+            10 query-value-name     pic x(90).
+            10 query-value          pic x(90).
+
+       procedure division using the-values.
+
+           move spaces to the-vars.
+
+           call 'collectvalues' using the-values wanted-name
+               collected-values collected-count.
+
+           move spaces to joined-tags.
+           move 1 to joined-pointer.
+
+           if (collected-count = 0)
+               move "(no tags given)" to joined-tags
+           else
+               perform varying join-idx from 1 by 1
+                   until join-idx > collected-count
+
+                   if (join-idx > 1)
+                       string ', ' delimited by size
+                           into joined-tags
+                           with pointer joined-pointer
+                       end-string
+                   end-if
+
+                   string function trim(collected-value(join-idx))
+                       delimited by size
+                       into joined-tags
+                       with pointer joined-pointer
+                   end-string
+
+               end-perform
+           end-if.
+
+           move "tags" to COW-varname(1).
+           move joined-tags to COW-varvalue(1).
+
+           move "showtags.cow" to template-name.
+           call 'cowtemplate' using the-vars template-name "y".
+
+       goback.
+
+       end program showtags.
