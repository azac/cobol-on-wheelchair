@@ -0,0 +1,182 @@
+
+
+       identification division.
+       program-id. staticfile.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select staticinputfile
+               assign to static-full-path
+               file status is static-file-status
+               organization is sequential.
+
+       data division.
+       file section.
+       fd  staticinputfile.
+      *    one byte per record - static-line's natural "one line of
+      *    text" shape would split on embedded newline bytes and a
+      *    trim would strip trailing 0x20 bytes, both of which are
+      *    just ordinary data inside a binary asset (an image, say),
+      *    not line or field punctuation - a byte at a time sidesteps
+      *    both and is the only organization/record size combination
+      *    that will never misread binary content.
+       01  static-record pic x(1).
+
+       working-storage section.
+
+       01 static-path          pic x(90).
+       01 static-path-len      pic s9(4) comp.
+       01 static-full-path     pic x(255).
+       01 static-file-status   pic x(2).
+
+       01 static-content-type  pic x(60).
+
+       01 static-http-code     pic x(3).
+       01 static-http-reason   pic x(30).
+       01 no-content-type      pic x(60) value spaces.
+
+      *    a segment anywhere in the captured path of ".." would let
+      *    the request climb out of public/ - path-safe stays "y"
+      *    only for a path with no such segment.
+       01 path-safe            pic x(1).
+       01 safety-idx           pic s9(4) comp.
+
+       linkage section.
+
+       01 received-values.
+
+          05 query-values           occurs 20 times.
+            10 query-value-name     pic x(90).
+            10 query-value          pic x(90).
+
+       procedure division using received-values.
+
+           move query-value(1) to static-path.
+           move function length(function trim(static-path))
+               to static-path-len.
+
+           perform check-path-safety.
+
+           if (path-safe = "n")
+
+               move "403" to static-http-code
+               move "Forbidden" to static-http-reason
+               call 'webheader' using static-http-code
+                   static-http-reason no-content-type
+
+               display "<b>Cobol-on-Wheelchair error:</b> "
+                   "refusing to serve that path"
+
+               goback
+
+           end-if.
+
+           perform determine-content-type.
+
+           move
+               function concatenate("public/",
+                   function trim(static-path))
+               to static-full-path.
+
+           open input staticinputfile
+
+           if (static-file-status = "00")
+
+               move "200" to static-http-code
+               move spaces to static-http-reason
+               call 'webheader' using static-http-code
+                   static-http-reason static-content-type
+
+               read staticinputfile
+
+               perform until static-file-status = "10"
+                   display static-record with no advancing
+                   read staticinputfile
+               end-perform
+
+               close staticinputfile
+
+           else
+
+               move "404" to static-http-code
+               move "Not Found" to static-http-reason
+               call 'webheader' using static-http-code
+                   static-http-reason no-content-type
+
+               display "<b>Cobol-on-Wheelchair error:</b> file not "
+                   "found (<i>" function trim(static-full-path)
+                   "</i>)"
+
+           end-if.
+
+           goback.
+
+       check-path-safety.
+
+           move "y" to path-safe.
+
+           if (static-path-len = 0)
+               move "n" to path-safe
+           end-if.
+
+           perform varying safety-idx from 1 by 1
+               until safety-idx > static-path-len - 1
+
+               if (static-path(safety-idx:2) = "..")
+                   move "n" to path-safe
+               end-if
+
+           end-perform.
+
+           .
+
+       determine-content-type.
+
+           move "application/octet-stream" to static-content-type.
+
+           if (static-path-len > 4 and
+               static-path(static-path-len - 3:4) = ".css")
+               move "text/css" to static-content-type
+           end-if.
+
+           if (static-path-len > 3 and
+               static-path(static-path-len - 2:3) = ".js")
+               move "application/javascript" to static-content-type
+           end-if.
+
+           if (static-path-len > 4 and
+               static-path(static-path-len - 3:4) = ".png")
+               move "image/png" to static-content-type
+           end-if.
+
+           if (static-path-len > 4 and
+               static-path(static-path-len - 3:4) = ".jpg")
+               move "image/jpeg" to static-content-type
+           end-if.
+
+           if (static-path-len > 5 and
+               static-path(static-path-len - 4:5) = ".jpeg")
+               move "image/jpeg" to static-content-type
+           end-if.
+
+           if (static-path-len > 4 and
+               static-path(static-path-len - 3:4) = ".gif")
+               move "image/gif" to static-content-type
+           end-if.
+
+           if (static-path-len > 4 and
+               static-path(static-path-len - 3:4) = ".txt")
+               move "text/plain" to static-content-type
+           end-if.
+
+           if (static-path-len > 5 and
+               static-path(static-path-len - 4:5) = ".html")
+               move "text/html" to static-content-type
+           end-if.
+
+           .
+
+       end program staticfile.
+
