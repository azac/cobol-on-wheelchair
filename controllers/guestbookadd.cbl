@@ -0,0 +1,169 @@
+       identification division.
+       program-id. guestbookadd.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select guestbookfile
+               assign to guestbook-file-name
+               organization is indexed
+               access mode is dynamic
+               record key is gb-id
+               file status is guestbook-file-status.
+
+       data division.
+       file section.
+       fd  guestbookfile.
+           copy guestbook.
+
+       working-storage section.
+
+       01 guestbook-file-name    pic x(255) value "guestbook.dat".
+       01 guestbook-file-status  pic x(2).
+
+       01 posted-name        pic x(90) value spaces.
+       01 posted-message     pic x(90) value spaces.
+       01 field-idx          pic s9(4) comp.
+
+       01 highest-id-seen    pic 9(6) value 0.
+
+       01 today-raw          pic x(21).
+
+       01 write-failed-code    pic x(3).
+       01 write-failed-reason  pic x(30).
+       01 no-content-type      pic x(60) value spaces.
+
+       01 the-vars.
+
+          03  COW-vars OCCURS 99 times.
+
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 template-name     pic x(255).
+
+       linkage section.
+
+       01 the-values.
+
+          05 query-values           occurs 20 times.
+            10 query-value-name     pic x(90).
+            10 query-value          pic x(90).
+
+       procedure division using the-values.
+
+           move spaces to the-vars.
+
+           perform varying field-idx from 1 by 1 until field-idx > 20
+
+               if (function trim(query-value-name(field-idx)) =
+                   "name")
+                   move query-value(field-idx) to posted-name
+               end-if
+
+               if (function trim(query-value-name(field-idx)) =
+                   "message")
+                   move query-value(field-idx) to posted-message
+               end-if
+
+           end-perform.
+
+           if (function trim(posted-name) = spaces)
+               move "(anonymous)" to posted-name
+           end-if.
+
+           perform find-highest-id.
+
+           move spaces to guestbook-record.
+           compute gb-id = highest-id-seen + 1.
+           move posted-name to gb-name.
+           move posted-message to gb-message.
+
+           move function current-date to today-raw.
+
+           string today-raw(1:4) delimited by size
+               "-" delimited by size
+               today-raw(5:2) delimited by size
+               "-" delimited by size
+               today-raw(7:2) delimited by size
+               into gb-created-date
+           end-string.
+
+           perform open-guestbook-for-write.
+
+           write guestbook-record
+               invalid key
+                   move "22" to guestbook-file-status
+           end-write.
+
+           close guestbookfile.
+
+           if (guestbook-file-status not = "00")
+
+               move "409" to write-failed-code
+               move "Conflict" to write-failed-reason
+               call 'webheader' using write-failed-code
+                   write-failed-reason no-content-type
+
+               display "<b>Cobol-on-Wheelchair error:</b> could not "
+                   "save that guestbook entry"
+
+               goback
+
+           end-if.
+
+           move "id" to COW-varname(1).
+           move gb-id to COW-varvalue(1).
+           move "name" to COW-varname(2).
+           move gb-name to COW-varvalue(2).
+
+           move "guestbookadd.cow" to template-name.
+           call 'cowtemplate' using the-vars template-name "y".
+
+       goback.
+
+       find-highest-id.
+
+      *    next id is just one past whatever the highest existing id
+      *    is - a separate counter file would be one more place for
+      *    the id to drift out of step with the data, so the file
+      *    itself stays the only source of truth.
+
+           move 0 to highest-id-seen.
+
+           open input guestbookfile.
+
+           if (guestbook-file-status = "00")
+
+               read guestbookfile next record
+
+               perform until guestbook-file-status not = "00"
+
+                   if (gb-id > highest-id-seen)
+                       move gb-id to highest-id-seen
+                   end-if
+
+                   read guestbookfile next record
+
+               end-perform
+
+               close guestbookfile
+
+           end-if.
+
+           .
+
+       open-guestbook-for-write.
+
+           open i-o guestbookfile.
+
+           if (guestbook-file-status not = "00")
+               open output guestbookfile
+               close guestbookfile
+               open i-o guestbookfile
+           end-if.
+
+           .
+
+       end program guestbookadd.
