@@ -0,0 +1,108 @@
+       identification division.
+       program-id. guestbooklist.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select guestbookfile
+               assign to guestbook-file-name
+               organization is indexed
+               access mode is sequential
+               record key is gb-id
+               file status is guestbook-file-status.
+
+       data division.
+       file section.
+       fd  guestbookfile.
+           copy guestbook.
+
+       working-storage section.
+
+       01 guestbook-file-name    pic x(255) value "guestbook.dat".
+       01 guestbook-file-status  pic x(2).
+
+       01 joined-entries    pic x(999).
+       01 joined-pointer    pic 9(4) usage comp.
+       01 entry-count       pic s9(4) comp.
+
+       01 one-entry-line    pic x(300).
+
+       01 the-vars.
+
+          03  COW-vars OCCURS 99 times.
+
+            05 COW-varname       pic x(99).
+            05 COW-varvalue      pic x(99).
+
+       01 template-name     pic x(255).
+
+       procedure division.
+
+           move spaces to the-vars.
+           move spaces to joined-entries.
+           move 1 to joined-pointer.
+           move 0 to entry-count.
+
+           open input guestbookfile.
+
+           if (guestbook-file-status = "00")
+
+               read guestbookfile next record
+
+               perform until guestbook-file-status not = "00"
+
+                   perform append-guestbook-entry
+
+                   read guestbookfile next record
+
+               end-perform
+
+               close guestbookfile
+
+           end-if.
+
+           if (entry-count = 0)
+               move "(no entries yet)" to joined-entries
+           end-if.
+
+           move "entries" to COW-varname(1).
+           move joined-entries to COW-varvalue(1).
+
+           move "guestbooklist.cow" to template-name.
+           call 'cowtemplate' using the-vars template-name "y".
+
+       goback.
+
+       append-guestbook-entry.
+
+           add 1 to entry-count.
+
+           move spaces to one-entry-line.
+
+           string "#" delimited by size
+               gb-id delimited by size
+               " " delimited by size
+               function trim(gb-name) delimited by size
+               " (" delimited by size
+               function trim(gb-created-date) delimited by size
+               "): " delimited by size
+               function trim(gb-message) delimited by size
+               into one-entry-line
+           end-string.
+
+           if (entry-count > 1)
+               string "; " delimited by size
+                   into joined-entries
+                   with pointer joined-pointer
+               end-string
+           end-if.
+
+           string function trim(one-entry-line) delimited by size
+               into joined-entries
+               with pointer joined-pointer
+           end-string.
+
+           .
+
+       end program guestbooklist.
